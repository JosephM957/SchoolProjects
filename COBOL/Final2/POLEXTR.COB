@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: batch extract of polfile.dat joined to agent.dat for
+      *          accounting/commission reconciliation.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLEXTR.
+       ENVIRONMENT DIVISION.
+       Input-output section.
+       file-control.
+       select polfile ASSIGN TO 'polfile.dat'
+        organization is INDEXED
+        ACCESS mode is SEQUENTIAL
+        RECORD key is polNum1-in.
+       select agent ASSIGN to 'agent.dat'
+        organization is INDEXED
+        ACCESS mode is RANDOM
+        RECORD key is agent-in.
+       select extractfile assign to 'polextr.dat'.
+       DATA DIVISION.
+       FILE SECTION.
+       fd agent.
+       01 agentrec.
+       03 agent-in pic x(5).
+       03 name-in pic x(15).
+       fd polfile.
+       01 polfilerec.
+       03 polNum1-in pic x(6).
+       03 polDate-in pic 9(8).
+       03 polAmt-in  pic 9(8).
+       03 polPrem-in pic 9(4)v99.
+       03 fill pic xx.
+       03 polAgent-in pic x(5).
+       03 polTerm-in pic x(8).
+       03 poltype-in pic x(3).
+       fd extractfile.
+       01 extractrec.
+       03 ext-polnum-out pic x(6).
+       03 ext-polamt-out pic 9(8).
+       03 ext-polprem-out pic 9(4)v99.
+       03 ext-agentname-out pic x(15).
+       03 ext-poltype-out pic x(3).
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-POLFILE pic x value "N".
+          88 EOF-POLFILE value "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-Open.
+           PERFORM 200-Process UNTIL EOF-POLFILE.
+           PERFORM 300-Close.
+           STOP RUN.
+       100-Open.
+           OPEN INPUT polfile.
+           OPEN INPUT agent.
+           OPEN OUTPUT extractfile.
+       200-Process.
+           READ polfile NEXT RECORD
+               AT END MOVE "Y" to WS-EOF-POLFILE
+               NOT AT END PERFORM 210-Lookup-Agent
+           END-READ.
+       210-Lookup-Agent.
+           MOVE polAgent-in to agent-in
+           READ agent
+               INVALID KEY MOVE SPACES to name-in
+               NOT INVALID KEY CONTINUE
+           END-READ.
+           PERFORM 220-Write-Extract.
+       220-Write-Extract.
+           MOVE polNum1-in to ext-polnum-out.
+           MOVE polAmt-in to ext-polamt-out.
+           MOVE polPrem-in to ext-polprem-out.
+           MOVE name-in to ext-agentname-out.
+           MOVE poltype-in to ext-poltype-out.
+           WRITE extractrec.
+       300-Close.
+           CLOSE polfile agent extractfile.
+       END PROGRAM POLEXTR.
