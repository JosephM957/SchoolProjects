@@ -3,6 +3,11 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modifications:
+      *   - added BATCH add mode, agent maintenance menu, LIST report,
+      *     poltype reference file, policy term capture/edit, date and
+      *     premium editing, delete archive, restart logging and a
+      *     persistent (append mode) report1.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
@@ -11,13 +16,26 @@
        file-control.
        select OPTIONAL polfile ASSIGN TO 'polfile.dat'
         organization is INDEXED
-        ACCESS mode is RANDOM
+        ACCESS mode is DYNAMIC
         RECORD key is polNum1-in.
        select agent ASSIGN to 'agent.dat'
         organization is INDEXED
-        ACCESS mode is RANDOM
+        ACCESS mode is DYNAMIC
         RECORD key is agent-in.
-        select report1 assign to printer.
+       select OPTIONAL poltype ASSIGN to 'poltype.dat'
+        organization is INDEXED
+        ACCESS mode is DYNAMIC
+        RECORD key is poltype-code-in.
+       select OPTIONAL archive ASSIGN to 'archive.dat'
+        organization is INDEXED
+        ACCESS mode is DYNAMIC
+        RECORD key is arc-key-in.
+       select OPTIONAL poltrans ASSIGN to 'poltrans.dat'
+        organization is LINE SEQUENTIAL.
+        select report1 assign to 'report1.dat'
+        FILE STATUS is REPORT-STATUS.
+       select OPTIONAL restartlog assign to 'restart.log'
+        FILE STATUS is RESTART-STATUS.
        DATA DIVISION.
        FILE SECTION.
        fd agent.
@@ -34,8 +52,39 @@
        03 polAgent-in pic x(5).
        03 polTerm-in pic x(8).
        03 poltype-in pic x(3).
+       fd poltype.
+       01 poltyperec.
+       03 poltype-code-in pic x(3).
+       03 poltype-desc-in pic x(20).
+       03 poltype-rate-in pic 9v999.
+       fd archive.
+       01 archiverec.
+       03 arc-key-in.
+          05 arc-polnum-in pic x(6).
+          05 arc-deldate-in pic 9(8).
+          05 arc-deltime-in pic 9(8).
+       03 arc-poldate-in pic 9(8).
+       03 arc-polamt-in pic 9(8).
+       03 arc-polprem-in pic 9(4)v99.
+       03 arc-fill pic xx.
+       03 arc-polagent-in pic x(5).
+       03 arc-polterm-in pic x(8).
+       03 arc-poltype-in pic x(3).
+       03 arc-reason-in pic x(30).
+       fd poltrans.
+       01 poltransrec.
+       03 tr-polnum1-in pic x(6).
+       03 tr-poldate-in pic 9(8).
+       03 tr-polamt-in  pic 9(8).
+       03 tr-polprem-in pic 9(4)v99.
+       03 tr-fill pic xx.
+       03 tr-polagent-in pic x(5).
+       03 tr-polterm-in pic x(8).
+       03 tr-poltype-in pic x(3).
        fd report1.
        01 PRINTREC pic x(175).
+       fd restartlog.
+       01 restartrec pic x(80).
        WORKING-STORAGE SECTION.
        01 polNumU-in pic x(6).
        01 choice2 pic 9(1).
@@ -46,6 +95,7 @@
        04 yy pic 99.
        04 mm pic 99.
        04 dd pic 99.
+       01 wstime pic 9(8).
        01 header1.
        05 MM-OUT PIC 99.
        05        PIC X VALUE "/".
@@ -84,37 +134,177 @@
        10          pic x(1).
        10          polTerm-out pic x(8).
        10          pic x(4).
-       10          poltype-out pic x(3).
+       10          poltype-out pic x(24).
+       01 AGENTLine.
+       10          pic x(10).
+       10          pic x(15) value "AGENT NUMBER ".
+       10          agent-num-out pic x(5).
+       10          pic x(5).
+       10          pic x(13) value "AGENT NAME ".
+       10          agent-name-out pic x(15).
+       01 SUBTOTLine.
+       10          pic x(10).
+       10          pic x(8) value "TYPE ".
+       10          sub-type-out pic x(3).
+       10          pic x(5).
+       10          pic x(12) value "TOTAL AMT ".
+       10          sub-amt-out pic z(8)9.99.
+       10          pic x(5).
+       10          pic x(12) value "TOTAL PREM ".
+       10          sub-prem-out pic z(8)9.99.
+       10          pic x(5).
+       10          pic x(9) value "COUNT ".
+       10          sub-cnt-out pic zzzz9.
+       01 EXCEPTLine.
+       10          pic x(10).
+       10          pic x(22) value "BATCH ADD EXCEPTION - ".
+       10          exc-polnum-out pic x(6).
+       10          pic x(3).
+       10          exc-reason-out pic x(30).
+       01 FOOTERLine.
+       10          pic x(10).
+       10          pic x(10) value "RUN DATE ".
+       10          ftr-mm pic 99.
+       10          pic x value "/".
+       10          ftr-dd pic 99.
+       10          pic x value "/".
+       10          ftr-yy pic 99.
+       10          pic x(10).
+       10          pic x(21) value "TRANSACTIONS LOGGED ".
+       10          ftr-count-out pic zzzz9.
+       10          pic x(10).
+       10          pic x(6) value "PAGE ".
+       10          ftr-page-out pic zzz9.
+       01 REPORT-STATUS pic xx.
+       01 RESTART-STATUS pic xx.
+       01 REPORT-TXN-COUNT pic 9(5) value zero.
+       01 RESTART-ACTION pic x(8).
+       01 BATCH-MODE-SW pic x value "N".
+          88 BATCH-MODE value "Y".
+       01 BATCH-SKIP-SW pic x value "N".
+          88 BATCH-SKIP value "Y".
+       01 EOF-TRANS-SW pic x value "N".
+          88 EOF-TRANS value "Y".
+       01 TRANS-EXC-COUNT pic 9(5) value zero.
+       01 agentU-in pic x(5).
+       01 choice4 pic x(6).
+       01 choice6 pic x(1).
+       01 del-reason-in pic x(30).
+       01 CENTURY pic 99 value 20.
+       01 EOF-POLFILE-SW pic x value "N".
+          88 EOF-POLFILE value "Y".
+       01 LINE-COUNT pic 9(4) value zero.
+       01 TYPE-TABLE.
+          05 TYPE-ENTRY occurs 20 times.
+             10 TYPE-CODE pic x(3).
+             10 TYPE-AMT  pic 9(9)v99 value zero.
+             10 TYPE-PREM pic 9(9)v99 value zero.
+             10 TYPE-CNT  pic 9(5) value zero.
+       01 TYPE-OCCURS pic 9(3) value zero.
+       01 GRAND-AMT pic 9(9)v99 value zero.
+       01 GRAND-PREM pic 9(9)v99 value zero.
+       01 GRAND-CNT pic 9(5) value zero.
+       01 SUB-IDX pic 9(3).
+       01 FOUND-SW pic x value "N".
+          88 TYPE-FOUND value "Y".
+       01 POLTYPE-DISP-OUT pic x(24).
+       01 EDIT-DATE pic 9(8).
+       01 EDIT-YYYY pic 9(4).
+       01 EDIT-MM pic 99.
+       01 EDIT-DD pic 99.
+       01 DATE-OK-SW pic x value "Y".
+          88 DATE-OK value "Y".
+       01 DAYS-IN-MONTH pic 99.
+       01 TEMP pic 9(4).
+       01 REM4 pic 9(4).
+       01 REM100 pic 9(4).
+       01 REM400 pic 9(4).
+       01 DIM-TABLE pic x(24) value "312831303130313130313031".
+       01 DIM-R REDEFINES DIM-TABLE.
+          05 DIM occurs 12 times pic 9(2).
+       01 REC-OK-SW pic x value "Y".
+          88 REC-OK value "Y".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-Open.
             PERFORM 400-Menu.
        100-Open.
            OPEN I-O polfile.
-           OPEN INPUT agent.
-           OPEN OUTPUT report1.
+           OPEN I-O agent.
+           PERFORM 150-Open-Report.
+           PERFORM 160-Open-Restart.
+           PERFORM 170-Open-Poltype.
+           PERFORM 180-Open-Archive.
            ACCEPT WSDATE FROM DATE
            MOVE MM TO MM-OUT
            MOVE YY TO YY-OUT
            MOVE DD TO DD-OUT
            PERFORM 200-Header.
+       150-Open-Report.
+           OPEN EXTEND report1.
+           IF REPORT-STATUS = "35"
+               OPEN OUTPUT report1
+           END-IF.
+       160-Open-Restart.
+           OPEN EXTEND restartlog.
+           IF RESTART-STATUS = "35"
+               OPEN OUTPUT restartlog
+           END-IF.
+       170-Open-Poltype.
+           OPEN I-O poltype.
+           PERFORM 190-Seed-Poltype.
+       190-Seed-Poltype.
+           MOVE "111" to poltype-code-in.
+           MOVE "TERM LIFE" to poltype-desc-in.
+           MOVE 1.000 to poltype-rate-in.
+           WRITE poltyperec
+               INVALID KEY CONTINUE
+           END-WRITE.
+           MOVE "222" to poltype-code-in.
+           MOVE "WHOLE LIFE" to poltype-desc-in.
+           MOVE 1.250 to poltype-rate-in.
+           WRITE poltyperec
+               INVALID KEY CONTINUE
+           END-WRITE.
+           MOVE "333" to poltype-code-in.
+           MOVE "UNIVERSAL LIFE" to poltype-desc-in.
+           MOVE 1.500 to poltype-rate-in.
+           WRITE poltyperec
+               INVALID KEY CONTINUE
+           END-WRITE.
+       180-Open-Archive.
+           OPEN I-O archive.
        200-Header.
            ADD 1 to page-in
            MOVE page-in to page-out
            WRITE PRINTREC FROM header1 AFTER ADVANCING PAGE.
            WRITE PRINTREC FROM header2 AFTER ADVANCING 1 LINES.
+           MOVE ZERO to LINE-COUNT.
+       250-Footer.
+           MOVE MM-OUT to ftr-mm.
+           MOVE DD-OUT to ftr-dd.
+           MOVE YY-OUT to ftr-yy.
+           MOVE REPORT-TXN-COUNT to ftr-count-out.
+           MOVE page-in to ftr-page-out.
+           WRITE PRINTREC FROM FOOTERLine AFTER ADVANCING 2 LINES.
        400-Menu.
-            DISPLAY "Enter ADD, UPDATE, DELETE or exit depending on"
-            " what you would like to do."
+            DISPLAY "Enter ADD, BATCH, UPDATE, DELETE, AGENT, LIST or "
+            "exit depending on what you would like to do."
             ACCEPT choice
             PERFORM UNTIL choice = "exit"
                EVALUATE choice
                    WHEN "ADD"
                        PERFORM 500-ADD
+                   WHEN "BATCH"
+                       PERFORM 3000-Batch-Add
                    WHEN "UPDATE"
                        PERFORM 600-UPDATE
                    WHEN "DELETE"
                        PERFORM 700-DELETE
+                   WHEN "AGENT"
+                       PERFORM 4000-Agent-Menu
+                   WHEN "LIST"
+                       PERFORM 5000-List
                    WHEN OTHER
                        PERFORM 800-ERROR
                    END-EVALUATE
@@ -123,8 +313,7 @@
        500-ADD.
            DISPLAY "Enter the record that you like to add in the order"
            " of policy number, policy date, policy amount, "
-           "policy premium, fill, policy agent, policy term, policy"
-           " type. Policy type must be either 111, 222, or 333. Make"
+           "policy premium, fill, policy agent. Make"
            "sure to press enter after entering each value.".
            ACCEPT polNum1-in.
            ACCEPT polDate-in.
@@ -157,21 +346,52 @@
            " Enter y for yes or n for no".
            ACCEPT choice3
            if choice3 = "y"
-               MOVE polNum1-in to polNum1-out.
-               MOVE polDate-in to polDate-out.
-               MOVE polAmt-in to polAmt-out.
-               MOVE polPrem-in to polPrem-out.
-               MOVE polAgent-in to polAgent-out.
-               MOVE polTerm-in to polTerm-out.
-               MOVE poltype-in to poltype-out.
-               WRITE PRINTREC from INFOLine after ADVANCING 1 line.
-               WRITE PRINTREC from "        DELETE".
-               DELETE polfile.
+               DISPLAY "Enter the reason for this deletion."
+               ACCEPT del-reason-in
+               ACCEPT WSDATE FROM DATE
+               ACCEPT WSTIME FROM TIME
+               MOVE polNum1-in to arc-polnum-in
+               COMPUTE arc-deldate-in = CENTURY * 1000000
+                   + yy * 10000 + mm * 100 + dd
+               MOVE WSTIME to arc-deltime-in
+               MOVE polDate-in to arc-poldate-in
+               MOVE polAmt-in to arc-polamt-in
+               MOVE polPrem-in to arc-polprem-in
+               MOVE fill to arc-fill
+               MOVE polAgent-in to arc-polagent-in
+               MOVE polTerm-in to arc-polterm-in
+               MOVE poltype-in to arc-poltype-in
+               MOVE del-reason-in to arc-reason-in
+               WRITE archiverec
+                   INVALID KEY
+                       PERFORM 2200-Archive-Error
+                   NOT INVALID KEY
+                       PERFORM 2300-Delete-Record
+               END-WRITE
                PERFORM 400-Menu.
            if choice3 = "n"
                PERFORM 400-Menu.
+       2200-Archive-Error.
+           DISPLAY "Error this policy was already archived at this "
+           "same date and time. Record was NOT deleted.".
+       2300-Delete-Record.
+           MOVE polNum1-in to polNum1-out.
+           MOVE polDate-in to polDate-out.
+           MOVE polAmt-in to polAmt-out.
+           MOVE polPrem-in to polPrem-out.
+           MOVE polAgent-in to polAgent-out.
+           MOVE polTerm-in to polTerm-out.
+           PERFORM 9100-Poltype-Display.
+           MOVE POLTYPE-DISP-OUT to poltype-out.
+           WRITE PRINTREC from INFOLine after ADVANCING 1 line.
+           WRITE PRINTREC from "        DELETE".
+           DELETE polfile.
+           ADD 1 to REPORT-TXN-COUNT.
+           MOVE "DELETE" to RESTART-ACTION.
+           PERFORM 9900-Log-Restart.
        800-ERROR.
-           DISPLAY "Error choice must be ADD, UPDATE, OR DELETE".
+           DISPLAY "Error choice must be ADD, BATCH, UPDATE, DELETE, "
+           "AGENT or LIST".
            PERFORM 400-Menu.
        900-Read1.
            MOVE polAgent-in to agent-in
@@ -186,9 +406,16 @@
            NOT INVALID KEY PERFORM 1400-UPDATE2
            END-READ.
        1000-Error2.
-           DISPLAY "Error agent was not in file".
-           ACCEPT polAgent-in.
-           PERFORM 900-Read1.
+           IF BATCH-MODE
+               ADD 1 to TRANS-EXC-COUNT
+               MOVE polNum1-in to exc-polnum-out
+               MOVE "AGENT NOT ON FILE" to exc-reason-out
+               WRITE PRINTREC FROM EXCEPTLine AFTER ADVANCING 1 LINE
+           ELSE
+               DISPLAY "Error agent was not in file"
+               ACCEPT polAgent-in
+               PERFORM 900-Read1
+           END-IF.
        1300-Error3.
            DISPLAY "Error Policy Number was not in file".
            ACCEPT polNum1-in.
@@ -196,16 +423,17 @@
        1400-UPDATE2.
            DISPLAY "What field would you like to update for this record"
            ". Enter 1 for policy date, Enter 2 for Policy Amount, Enter"
-           " 3 f78or Policy Premium, Enter 4 for policy Agent, Enter 5 "
-           "for Policy Term, Enter 7 to update the record with your new"
-           "record.".
+           " 3 for Policy Premium, Enter 4 for policy Agent, Enter 5 "
+           "for Policy Term, Enter 6 for Policy Type, Enter 7 to "
+           "return to the menu.".
            MOVE polNum1-in to polNum1-out.
            MOVE polDate-in to polDate-out.
            MOVE polAmt-in to polAmt-out.
            MOVE polPrem-in to polPrem-out.
            MOVE polAgent-in to polAgent-out.
            MOVE polTerm-in to polTerm-out.
-           MOVE poltype-in to poltype-out.
+           PERFORM 9100-Poltype-Display.
+           MOVE POLTYPE-DISP-OUT to poltype-out.
            ACCEPT choice2
            PERFORM UNTIL choice2 = 7
                EVALUATE choice2
@@ -227,18 +455,12 @@
                        PERFORM 1600-Read3
                    WHEN 5
                        ACCEPT polTerm-in
+                       PERFORM 1180-Term-Edit
                        MOVE polTerm-in to polTerm-out
                        PERFORM 1500-UPDATE3
                    WHEN 6
                        ACCEPT poltype-in
-                       IF poltype-in = 111
-                       ELSE IF poltype-in = 222
-                       ELSE IF poltype-in = 333
-                       ELSE
-                           DISPLAY "Error policy type is not 111,"
-                           "222, 333"
-                           ACCEPT poltype-in
-                       end-if
+                       PERFORM 9200-Poltype-Validate
                        PERFORM 1500-UPDATE3
                    WHEN OTHER
                        PERFORM 1800-ERROR4
@@ -246,17 +468,28 @@
                        END-PERFORM.
                            PERFORM 400-Menu.
        1500-UPDATE3.
-           WRITE PRINTREC FROM INFOLine AFTER ADVANCING 1 Line.
-           WRITE PRINTREC FROM "        UPDATE".
-           MOVE polNum1-in to polNum1-out.
-           MOVE polDate-in to polDate-out.
-           MOVE polAmt-in to polAmt-out.
-           MOVE polPrem-in to polPrem-out.
-           MOVE polAgent-in to polAgent-out.
-           MOVE polTerm-in to polTerm-out.
-           MOVE poltype-in to poltype-out.
-           REWRITE polfilerec
-           PERFORM 400-Menu.
+           PERFORM 9400-Edit-Record.
+           IF REC-OK
+               MOVE polNum1-in to polNum1-out
+               MOVE polDate-in to polDate-out
+               MOVE polAmt-in to polAmt-out
+               MOVE polPrem-in to polPrem-out
+               MOVE polAgent-in to polAgent-out
+               MOVE polTerm-in to polTerm-out
+               PERFORM 9100-Poltype-Display
+               MOVE POLTYPE-DISP-OUT to poltype-out
+               WRITE PRINTREC FROM INFOLine AFTER ADVANCING 1 Line
+               WRITE PRINTREC FROM "        UPDATE"
+               REWRITE polfilerec
+               ADD 1 to REPORT-TXN-COUNT
+               MOVE "UPDATE" to RESTART-ACTION
+               PERFORM 9900-Log-Restart
+               PERFORM 400-Menu
+           ELSE
+               DISPLAY "Record was not updated. Please re-enter the "
+               "value."
+               PERFORM 1400-UPDATE2
+           END-IF.
        1600-Read3.
            MOVE polAgent-in to agent-in
            READ agent
@@ -271,27 +504,385 @@
            DISPLAY "Error choice must be between 1 to 7".
            PERFORM 1400-UPDATE2.
        1100-ADD2.
-           MOVE "00000000" to polTerm-in.
-           ACCEPT poltype-in.
-           IF poltype-in = 111
-           ELSE IF poltype-in = 222
-           ELSE IF poltype-in = 333
+           MOVE "N" to BATCH-SKIP-SW.
+           IF NOT BATCH-MODE
+               DISPLAY "Enter the policy term (expiration date) for "
+               "this policy in the format YYYYMMDD."
+               ACCEPT polTerm-in
+           END-IF.
+           PERFORM 1180-Term-Edit.
+           IF NOT BATCH-SKIP
+               IF NOT BATCH-MODE
+                   DISPLAY "Enter the policy type. Must be a type on "
+                   "the poltype file."
+                   ACCEPT poltype-in
+               END-IF
+               PERFORM 9200-Poltype-Validate
+           END-IF.
+           IF NOT BATCH-SKIP
+               PERFORM 9400-Edit-Record
+               IF REC-OK
+                   MOVE polNum1-in to polNum1-out
+                   MOVE polDate-in to polDate-out
+                   MOVE polAmt-in to polAmt-out
+                   MOVE polPrem-in to polPrem-out
+                   MOVE polAgent-in to polAgent-out
+                   MOVE polTerm-in to polTerm-out
+                   PERFORM 9100-Poltype-Display
+                   MOVE POLTYPE-DISP-OUT to poltype-out
+                   WRITE PRINTREC from InfoLine AFTER ADVANCING 1 Line
+                   WRITE PRINTREC from "        ADD"
+                   WRITE polfilerec
+                       INVALID KEY
+                           PERFORM 1150-Add-Dup-Error
+                       NOT INVALID KEY
+                           ADD 1 to REPORT-TXN-COUNT
+                           MOVE "ADD" to RESTART-ACTION
+                           PERFORM 9900-Log-Restart
+                   END-WRITE
+               ELSE
+                   IF BATCH-MODE
+                       ADD 1 to TRANS-EXC-COUNT
+                       MOVE polNum1-in to exc-polnum-out
+                       MOVE "FAILED DATE/PREMIUM EDIT" to exc-reason-out
+                       WRITE PRINTREC FROM EXCEPTLine AFTER ADVANCING
+                           1 LINE
+                   ELSE
+                       DISPLAY "Record was not added. Please "
+                       "re-enter the record."
+                       PERFORM 500-ADD
+                   END-IF
+               END-IF
+           END-IF.
+           IF NOT BATCH-MODE
+               PERFORM 400-Menu
+           END-IF.
+       1150-Add-Dup-Error.
+           IF BATCH-MODE
+               ADD 1 to TRANS-EXC-COUNT
+               MOVE polNum1-in to exc-polnum-out
+               MOVE "DUPLICATE POLICY NUMBER" to exc-reason-out
+               WRITE PRINTREC FROM ExceptLine AFTER ADVANCING 1 LINE
            ELSE
-               DISPLAY "Error policy type is not 111, 222, 333"
-               ACCEPT poltype-in
-           end-if.
+               DISPLAY "Error this policy number is already on file. "
+               "Please re-enter the record."
+               PERFORM 500-ADD
+           END-IF.
+       300-Exit.
+           PERFORM 250-Footer.
+           CLOSE polfile report1 agent poltype archive restartlog.
+            STOP RUN.
+       1180-Term-Edit.
+           IF polTerm-in NOT NUMERIC
+               PERFORM 1190-Term-Error
+           ELSE
+               MOVE polTerm-in to EDIT-DATE
+               PERFORM 9300-Validate-Date
+               IF NOT DATE-OK
+                   PERFORM 1190-Term-Error
+               END-IF
+           END-IF.
+       1190-Term-Error.
+           IF BATCH-MODE
+               MOVE "Y" to BATCH-SKIP-SW
+               ADD 1 to TRANS-EXC-COUNT
+               MOVE polNum1-in to exc-polnum-out
+               MOVE "INVALID POLICY TERM" to exc-reason-out
+               WRITE PRINTREC FROM EXCEPTLine AFTER ADVANCING 1 LINE
+           ELSE
+               DISPLAY "Error policy term is not a valid calendar "
+               "date in the format YYYYMMDD"
+               ACCEPT polTerm-in
+               PERFORM 1180-Term-Edit
+           END-IF.
+       3000-Batch-Add.
+           OPEN INPUT poltrans.
+           MOVE "N" to EOF-TRANS-SW.
+           MOVE "Y" to BATCH-MODE-SW.
+           PERFORM 3100-Batch-Read UNTIL EOF-TRANS.
+           MOVE "N" to BATCH-MODE-SW.
+           CLOSE poltrans.
+           DISPLAY "Batch add complete. Exceptions: " TRANS-EXC-COUNT.
+           MOVE ZERO to TRANS-EXC-COUNT.
+           PERFORM 400-Menu.
+       3100-Batch-Read.
+           READ poltrans
+               AT END MOVE "Y" to EOF-TRANS-SW
+               NOT AT END PERFORM 3200-Batch-Move
+           END-READ.
+       3200-Batch-Move.
+           MOVE tr-polnum1-in to polNum1-in.
+           MOVE tr-poldate-in to polDate-in.
+           MOVE tr-polamt-in  to polAmt-in.
+           MOVE tr-polprem-in to polPrem-in.
+           MOVE tr-fill       to fill.
+           MOVE tr-polagent-in to polAgent-in.
+           MOVE tr-polterm-in to polTerm-in.
+           MOVE tr-poltype-in to poltype-in.
+           PERFORM 900-Read1.
+       4000-Agent-Menu.
+            DISPLAY "Enter ADD, UPDATE, DELETE or exit for the agent "
+            "file."
+            ACCEPT choice4
+            PERFORM UNTIL choice4 = "exit"
+               EVALUATE choice4
+                   WHEN "ADD"
+                       PERFORM 4100-Agent-Add
+                   WHEN "UPDATE"
+                       PERFORM 4200-Agent-Update
+                   WHEN "DELETE"
+                       PERFORM 4300-Agent-Delete
+                   WHEN OTHER
+                       PERFORM 4900-Agent-Error
+                   END-EVALUATE
+                       END-PERFORM.
+                           PERFORM 400-Menu.
+       4100-Agent-Add.
+           DISPLAY "Enter the agent record to add in the order of "
+           "agent number and agent name. Make sure to press enter "
+           "after entering each value.".
+           ACCEPT agent-in.
+           ACCEPT name-in.
+           WRITE agentrec
+               INVALID KEY
+                   PERFORM 4110-Agent-Dup-Error
+               NOT INVALID KEY
+                   MOVE agent-in to agent-num-out
+                   MOVE name-in to agent-name-out
+                   WRITE PRINTREC from AGENTLine after ADVANCING 1 line
+                   WRITE PRINTREC from "        AGENT ADD"
+           END-WRITE.
+           PERFORM 4000-Agent-Menu.
+       4110-Agent-Dup-Error.
+           DISPLAY "Error this agent number is already on file. Agent "
+           "was NOT added.".
+       4200-Agent-Update.
+           DISPLAY "Enter the agent number of the record you would "
+           "like to update.".
+           ACCEPT agentU-in.
+           PERFORM 4210-Agent-Read2.
+       4210-Agent-Read2.
+           MOVE agentU-in to agent-in
+           READ agent
+           INVALID KEY PERFORM 4220-Agent-Error3
+           NOT INVALID KEY PERFORM 4230-Agent-Update2
+           END-READ.
+       4220-Agent-Error3.
+           DISPLAY "Error Agent Number was not in file".
+           ACCEPT agentU-in.
+           PERFORM 4210-Agent-Read2.
+       4230-Agent-Update2.
+           DISPLAY "Enter the new name for this agent.".
+           ACCEPT name-in.
+           REWRITE agentrec.
+           MOVE agent-in to agent-num-out.
+           MOVE name-in to agent-name-out.
+           WRITE PRINTREC from AGENTLine after ADVANCING 1 line.
+           WRITE PRINTREC from "        AGENT UPDATE".
+           PERFORM 4000-Agent-Menu.
+       4300-Agent-Delete.
+           DISPLAY "Enter the agent number of the record you would "
+           "like to Delete.".
+           ACCEPT agent-in.
+           PERFORM 4310-Agent-Read4.
+       4310-Agent-Read4.
+           READ agent
+           INVALID KEY PERFORM 4320-Agent-Error4
+           NOT INVALID KEY PERFORM 4330-Agent-Delete2
+           END-READ.
+       4320-Agent-Error4.
+           DISPLAY "Error Agent Number was not in file".
+           ACCEPT agent-in.
+           PERFORM 4310-Agent-Read4.
+       4330-Agent-Delete2.
+           DISPLAY "Are you sure you want to DELETE agent " agent-in
+           " Enter y for yes or n for no".
+           ACCEPT choice6
+           if choice6 = "y"
+               MOVE agent-in to agent-num-out.
+               MOVE name-in to agent-name-out.
+               WRITE PRINTREC from AGENTLine after ADVANCING 1 line.
+               WRITE PRINTREC from "        AGENT DELETE".
+               DELETE agent.
+               PERFORM 4000-Agent-Menu.
+           if choice6 = "n"
+               PERFORM 4000-Agent-Menu.
+       4900-Agent-Error.
+           DISPLAY "Error choice must be ADD, UPDATE, OR DELETE".
+           PERFORM 4000-Agent-Menu.
+       5000-List.
+           MOVE ZERO to TYPE-OCCURS.
+           MOVE ZERO to GRAND-AMT.
+           MOVE ZERO to GRAND-PREM.
+           MOVE ZERO to GRAND-CNT.
+           MOVE "N" to EOF-POLFILE-SW.
+           PERFORM 200-Header.
+           MOVE LOW-VALUES to polNum1-in.
+           START polfile KEY IS NOT LESS THAN polNum1-in
+               INVALID KEY MOVE "Y" to EOF-POLFILE-SW
+           END-START.
+           PERFORM 5100-List-Read UNTIL EOF-POLFILE.
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > TYPE-OCCURS
+               PERFORM 5400-Print-Subtotal
+           END-PERFORM.
+           PERFORM 5500-Print-Grandtotal.
+           PERFORM 400-Menu.
+       5100-List-Read.
+           READ polfile NEXT RECORD
+               AT END MOVE "Y" to EOF-POLFILE-SW
+               NOT AT END PERFORM 5200-List-Print
+           END-READ.
+       5200-List-Print.
+           ADD 1 to LINE-COUNT.
+           IF LINE-COUNT > 50
+               PERFORM 200-Header
+           END-IF.
            MOVE polNum1-in to polNum1-out.
            MOVE polDate-in to polDate-out.
            MOVE polAmt-in to polAmt-out.
            MOVE polPrem-in to polPrem-out.
            MOVE polAgent-in to polAgent-out.
            MOVE polTerm-in to polTerm-out.
-           MOVE poltype-in to poltype-out.
-           WRITE PRINTREC from INFOLine AFTER ADVANCING 1 Line.
-           WRITE PRINTREC from "        ADD".
-           WRITE polfilerec.
-           PERFORM 400-Menu.
-       300-Exit.
-           CLOSE polfile report1 agent.
-            STOP RUN.
+           PERFORM 9100-Poltype-Display.
+           MOVE POLTYPE-DISP-OUT to poltype-out.
+           WRITE PRINTREC from INFOLine after ADVANCING 1 line.
+           PERFORM 5300-Accum-Subtotal.
+       5300-Accum-Subtotal.
+           MOVE "N" to FOUND-SW.
+           PERFORM VARYING SUB-IDX FROM 1 BY 1
+                   UNTIL SUB-IDX > TYPE-OCCURS
+               IF TYPE-CODE(SUB-IDX) = poltype-in
+                   ADD polAmt-in to TYPE-AMT(SUB-IDX)
+                   ADD polPrem-in to TYPE-PREM(SUB-IDX)
+                   ADD 1 to TYPE-CNT(SUB-IDX)
+                   MOVE "Y" to FOUND-SW
+               END-IF
+           END-PERFORM.
+           IF NOT TYPE-FOUND
+               IF TYPE-OCCURS < 20
+                   ADD 1 to TYPE-OCCURS
+                   MOVE poltype-in to TYPE-CODE(TYPE-OCCURS)
+                   MOVE polAmt-in to TYPE-AMT(TYPE-OCCURS)
+                   MOVE polPrem-in to TYPE-PREM(TYPE-OCCURS)
+                   MOVE 1 to TYPE-CNT(TYPE-OCCURS)
+               ELSE
+                   WRITE PRINTREC FROM "TYPE SUBTOTAL TABLE FULL"
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+           ADD polAmt-in to GRAND-AMT.
+           ADD polPrem-in to GRAND-PREM.
+           ADD 1 to GRAND-CNT.
+       5400-Print-Subtotal.
+           MOVE TYPE-CODE(SUB-IDX) to sub-type-out.
+           MOVE TYPE-AMT(SUB-IDX) to sub-amt-out.
+           MOVE TYPE-PREM(SUB-IDX) to sub-prem-out.
+           MOVE TYPE-CNT(SUB-IDX) to sub-cnt-out.
+           WRITE PRINTREC from SUBTOTLine after ADVANCING 2 lines.
+       5500-Print-Grandtotal.
+           MOVE "TOT" to sub-type-out.
+           MOVE GRAND-AMT to sub-amt-out.
+           MOVE GRAND-PREM to sub-prem-out.
+           MOVE GRAND-CNT to sub-cnt-out.
+           WRITE PRINTREC from SUBTOTLine after ADVANCING 2 lines.
+       9100-Poltype-Display.
+           MOVE poltype-in to poltype-code-in.
+           READ poltype
+               INVALID KEY MOVE SPACES to poltype-desc-in
+               NOT INVALID KEY CONTINUE
+           END-READ.
+           STRING poltype-in DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  poltype-desc-in DELIMITED BY SIZE
+             INTO POLTYPE-DISP-OUT.
+       9200-Poltype-Validate.
+           MOVE poltype-in to poltype-code-in.
+           READ poltype
+               INVALID KEY PERFORM 9210-Poltype-Error
+               NOT INVALID KEY CONTINUE
+           END-READ.
+       9210-Poltype-Error.
+           IF BATCH-MODE
+               MOVE "Y" to BATCH-SKIP-SW
+               ADD 1 to TRANS-EXC-COUNT
+               MOVE polNum1-in to exc-polnum-out
+               MOVE "POLICY TYPE NOT ON FILE" to exc-reason-out
+               WRITE PRINTREC FROM EXCEPTLine AFTER ADVANCING 1 LINE
+           ELSE
+               DISPLAY "Error policy type is not on the poltype file"
+               ACCEPT poltype-in
+               PERFORM 9200-Poltype-Validate
+           END-IF.
+       9300-Validate-Date.
+           MOVE "Y" to DATE-OK-SW.
+           MOVE EDIT-DATE(1:4) to EDIT-YYYY.
+           MOVE EDIT-DATE(5:2) to EDIT-MM.
+           MOVE EDIT-DATE(7:2) to EDIT-DD.
+           IF EDIT-MM < 1 OR EDIT-MM > 12
+               MOVE "N" to DATE-OK-SW
+           ELSE
+               MOVE DIM(EDIT-MM) to DAYS-IN-MONTH
+               DIVIDE EDIT-YYYY BY 4 GIVING TEMP
+                   REMAINDER REM4
+               DIVIDE EDIT-YYYY BY 100 GIVING TEMP
+                   REMAINDER REM100
+               DIVIDE EDIT-YYYY BY 400 GIVING TEMP
+                   REMAINDER REM400
+               IF EDIT-MM = 2 AND REM4 = 0
+                       AND (REM100 NOT = 0 OR REM400 = 0)
+                   MOVE 29 to DAYS-IN-MONTH
+               END-IF
+               IF EDIT-DD < 1 OR EDIT-DD > DAYS-IN-MONTH
+                   MOVE "N" to DATE-OK-SW
+               END-IF
+               IF EDIT-YYYY < 1900 OR EDIT-YYYY > 2199
+                   MOVE "N" to DATE-OK-SW
+               END-IF
+           END-IF.
+       9400-Edit-Record.
+           MOVE "Y" to REC-OK-SW.
+           IF polDate-in NOT NUMERIC
+               MOVE "N" to REC-OK-SW
+               IF NOT BATCH-MODE
+                   DISPLAY "Error policy date is not a valid calendar "
+                   "date"
+               END-IF
+           ELSE
+               MOVE polDate-in to EDIT-DATE
+               PERFORM 9300-Validate-Date
+               IF NOT DATE-OK
+                   MOVE "N" to REC-OK-SW
+                   IF NOT BATCH-MODE
+                       DISPLAY "Error policy date is not a valid "
+                       "calendar date"
+                   END-IF
+               END-IF
+           END-IF.
+           IF polPrem-in = ZERO
+               MOVE "N" to REC-OK-SW
+               IF NOT BATCH-MODE
+                   DISPLAY "Error policy premium may not be zero"
+               END-IF
+           END-IF.
+           IF polPrem-in > polAmt-in
+               MOVE "N" to REC-OK-SW
+               IF NOT BATCH-MODE
+                   DISPLAY "Error policy premium may not exceed the "
+                   "policy amount"
+               END-IF
+           END-IF.
+       9900-Log-Restart.
+           MOVE SPACES to restartrec.
+           STRING RESTART-ACTION DELIMITED BY SPACE
+                  " POLICY " DELIMITED BY SIZE
+                  polNum1-in DELIMITED BY SIZE
+                  " DATE " DELIMITED BY SIZE
+                  MM-OUT DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  DD-OUT DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  YY-OUT DELIMITED BY SIZE
+             INTO restartrec.
+           WRITE restartrec.
        END PROGRAM YOUR-PROGRAM-NAME.
